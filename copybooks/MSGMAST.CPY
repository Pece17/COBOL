@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook:  MSGMAST
+      * Purpose:   Record layout for the MESSAGE-MASTER file used by
+      *            SAMPLE-PROGRAM and its maintenance front end.
+      *
+      * Modification History
+      *   2025-10-21  RSW  Original layout - message text and the
+      *                    date the text became effective.
+      *   2025-11-10  RSW  Carved MM-MESSAGE-LENGTH out of the reserved
+      *                    filler so the actual text length can be
+      *                    validated independently of trailing blanks.
+      *   2025-11-24  RSW  Carved MM-MESSAGE-TYPE out of the reserved
+      *                    filler so the master can hold more than one
+      *                    message category (WELCOME, ALERT, CLOSE).
+      *   2025-12-15  RSW  Carved MM-RECORD-KEY out of the reserved
+      *                    filler so a checkpointed run can identify
+      *                    the last record it processed and a restart
+      *                    can skip back over already-handled records.
+      ******************************************************************
+       01  MM-MESSAGE-RECORD.
+           05  MM-MESSAGE-TEXT             PIC X(30).
+           05  MM-EFFECTIVE-DATE           PIC 9(08).
+           05  MM-MESSAGE-LENGTH           PIC 9(02).
+           05  MM-MESSAGE-TYPE             PIC X(10).
+           05  MM-RECORD-KEY               PIC 9(06).
+           05  FILLER                      PIC X(04).
