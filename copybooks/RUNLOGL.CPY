@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:  RUNLOGL
+      * Purpose:   Print line layout for the RUNLOG-REPORT program.
+      *
+      * Modification History
+      *   2025-11-03  RSW  Original layout.
+      ******************************************************************
+       01  RL-REPORT-LINE.
+           05  RL-JOB-TIME                 PIC 9(08).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  RL-MESSAGE-TEXT             PIC X(30).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  RL-RETURN-CODE              PIC 9(04).
+           05  FILLER                      PIC X(32) VALUE SPACES.
