@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:  MAINTLOG
+      * Purpose:   Record layout for the MAINT-LOG file written by
+      *            MSGMAINT whenever an operator changes the message
+      *            master record, so content changes stay traceable.
+      *
+      * Modification History
+      *   2025-11-17  RSW  Original layout.
+      ******************************************************************
+       01  ML-MAINT-LOG-RECORD.
+           05  ML-CHANGE-DATE              PIC 9(08).
+           05  ML-CHANGE-TIME              PIC 9(08).
+           05  ML-OPERATOR-ID              PIC X(08).
+           05  ML-OLD-MESSAGE-TEXT         PIC X(30).
+           05  ML-NEW-MESSAGE-TEXT         PIC X(30).
+           05  FILLER                      PIC X(10).
