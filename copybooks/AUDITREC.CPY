@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:  AUDITREC
+      * Purpose:   Record layout for the AUDIT-TRAIL file written by
+      *            SAMPLE-PROGRAM so operations can confirm a step
+      *            fired and see what it displayed.
+      *
+      * Modification History
+      *   2025-10-28  RSW  Original layout.
+      *   2026-08-09  RSW  Carved AU-RECORD-TYPE out of FILLER so a row
+      *                    can be tagged as the one-per-execution run
+      *                    outcome ('R') or a per-message detail row
+      *                    ('D') - RUNLOG-REPORT counts and reports
+      *                    only 'R' rows, so its execution count stays
+      *                    an execution count now that a run can write
+      *                    more than one detail row.
+      ******************************************************************
+       01  AU-AUDIT-RECORD.
+           05  AU-JOB-DATE                 PIC 9(08).
+           05  AU-JOB-TIME                 PIC 9(08).
+           05  AU-RETURN-CODE              PIC 9(04).
+           05  AU-MESSAGE-TEXT             PIC X(30).
+           05  AU-RECORD-TYPE              PIC X(01).
+               88  AU-RUN-RECORD                VALUE 'R'.
+               88  AU-DETAIL-RECORD              VALUE 'D'.
+           05  FILLER                      PIC X(09).
