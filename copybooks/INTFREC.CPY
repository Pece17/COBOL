@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook:  INTFREC
+      * Purpose:   Record layout for the downstream INTERFACE-FILE
+      *            written by SAMPLE-PROGRAM alongside the console
+      *            DISPLAY, so the reporting/downstream system has a
+      *            machine-readable copy of what was shown.
+      *
+      * Modification History
+      *   2025-12-01  RSW  Original layout.
+      ******************************************************************
+       01  IF-INTERFACE-RECORD.
+           05  IF-MESSAGE-TEXT             PIC X(30).
+           05  IF-RUN-DATE                 PIC 9(08).
+           05  IF-RUN-TIME                 PIC 9(08).
+           05  FILLER                      PIC X(10).
