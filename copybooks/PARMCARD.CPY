@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:  PARMCARD
+      * Purpose:   Layout of the parameter card read by SAMPLE-PROGRAM
+      *            at start-up to select which message type to process.
+      *            Spaces, or a card with a blank message type, means
+      *            no filtering - process messages of every type.
+      *
+      * Modification History
+      *   2025-11-24  RSW  Original layout.
+      ******************************************************************
+       01  PC-PARM-RECORD.
+           05  PC-MESSAGE-TYPE             PIC X(10).
+           05  FILLER                      PIC X(70).
