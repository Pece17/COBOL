@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:  REJCTREC
+      * Purpose:   Record layout for the REJECT file written by
+      *            SAMPLE-PROGRAM when an incoming message record
+      *            fails validation.
+      *
+      * Modification History
+      *   2025-11-10  RSW  Original layout.
+      ******************************************************************
+       01  RJ-REJECT-RECORD.
+           05  RJ-MESSAGE-TEXT             PIC X(30).
+           05  RJ-REASON-CODE              PIC X(04).
+               88  RJ-BLANK-MESSAGE               VALUE 'BLNK'.
+               88  RJ-LENGTH-OVERFLOW             VALUE 'LOVF'.
+           05  RJ-JOB-DATE                 PIC 9(08).
+           05  RJ-JOB-TIME                 PIC 9(08).
+           05  FILLER                      PIC X(06).
