@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:  CHKPTREC
+      * Purpose:   Record layout for the CHECKPOINT-FILE written by
+      *            SAMPLE-PROGRAM at intervals while it works through
+      *            the message master, so a restart after an abend can
+      *            reposition past the records already processed
+      *            instead of reprocessing the whole file.
+      *
+      * Modification History
+      *   2025-12-15  RSW  Original layout.
+      ******************************************************************
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-RUN-ID                   PIC 9(08).
+           05  CK-LAST-KEY-PROCESSED       PIC 9(06).
+           05  CK-CHECKPOINT-DATE          PIC 9(08).
+           05  CK-CHECKPOINT-TIME          PIC 9(08).
+           05  FILLER                      PIC X(10).
