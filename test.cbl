@@ -1,23 +1,570 @@
-      ******************************************************************
-      * Author: Your Name
-      * Date: 2025-10-07
-      * Purpose: Sample strict COBOL program skeleton
-      ******************************************************************
+000100******************************************************************
+000110* PROGRAM:    SAMPLE-PROGRAM
+000120* AUTHOR:     R. S. WINTERS
+000130* INSTALLATION: DATA CENTER SERVICES
+000140* DATE-WRITTEN: 2025-10-07
+000150* PURPOSE:    Sample strict COBOL program skeleton.  Displays an
+000160*             operations-maintained banner message.
+000170*
+000180* MODIFICATION HISTORY
+000190*   2025-10-07  RSW  Original skeleton - literal banner message.
+000200*   2025-10-21  RSW  Banner text externalized to the
+000210*                    MESSAGE-MASTER file so operations can change
+000220*                    the wording without a recompile.
+000230*   2025-10-28  RSW  Added AUDIT-TRAIL-FILE so each execution
+000240*                    leaves a record of the date, time, return
+000250*                    code and message displayed.
+000260*   2025-11-10  RSW  Added validation of the incoming message
+000270*                    record (blank text, length overflow) ahead
+000280*                    of DISPLAY, with failures routed to a
+000290*                    REJECT-FILE instead of going out blindly.
+000300*   2025-11-24  RSW  Added a parameter card that selects which
+000310*                    message type to look up, now that the
+000320*                    master can hold more than one message.
+000330*   2025-12-01  RSW  Added INTERFACE-FILE so the downstream
+000340*                    reporting job has a machine-readable copy
+000350*                    of the message displayed at the console.
+000360*   2025-12-08  RSW  Restructured around a read-until-end-of-
+000370*                    file loop so one run processes every record
+000380*                    in the message master instead of just the
+000390*                    first one matching the parameter card.  The
+000400*                    parameter card now filters which records are
+000410*                    processed rather than stopping the search at
+000420*                    the first match.
+000430*   2025-12-15  RSW  Added CHECKPOINT-FILE.  A checkpoint record
+000440*                    is written every so many records processed,
+000450*                    and on start-up the existing checkpoint file
+000460*                    is read to find the highest key already
+000470*                    processed, so a restart after an abend skips
+000480*                    back over the message-master records already
+000490*                    handled instead of reprocessing them.
+000500*   2025-12-16  RSW  2900-READ-MESSAGE-MASTER's skip-ahead PERFORM
+000510*                    was testing its UNTIL condition before the
+000520*                    read instead of after, so once the checkpoint
+000530*                    key was passed the paragraph never read again
+000540*                    - added WITH TEST AFTER so each call reads at
+000550*                    least one record before checking the stop
+000560*                    condition.
+000570*   2026-08-09  RSW  2000-PROCESS-MESSAGE only wrote an audit row
+000580*                    when a record passed the PARM-CARD type
+000590*                    filter, so a run that matched nothing, or an
+000600*                    empty MESSAGE-MASTER (RETURN-CODE 20), left
+000610*                    no trace in AUDIT-TRAIL-FILE at all - added a
+000620*                    run-outcome row, written in 9000-TERMINATE,
+000630*                    alongside the per-message rows
+000640*                    2400-WRITE-AUDIT-RECORD already writes.
+000650*   2026-08-09  RSW  That run-outcome row was firing on every
+000660*                    run regardless of whether 2400 had already
+000670*                    written per-message rows, so a run of N
+000680*                    messages logged N+1 audit rows and
+000690*                    RUNLOG-REPORT's execution count came out one
+000700*                    too high - added WS-AUDIT-WRITTEN-SW so
+000710*                    2405 only fires when 2400 never did.
+000720*   2026-08-09  RSW  The checkpoint file was an open-ended,
+000730*                    never-reset high-water mark: once any run
+000740*                    passed a checkpoint interval, an unrelated
+000750*                    later run against a different day's message
+000760*                    master would skip every one of its records
+000770*                    as already processed.  1250 now only honors
+000780*                    a checkpoint whose CK-RUN-ID matches today's
+000790*                    run date, and 9000-TERMINATE clears
+000800*                    CHECKPOINT-FILE after a clean completion.
+000810*   2026-08-09  RSW  Once req 008 moved the audit write from once
+000820*                    per run to once per message, RUNLOG-REPORT's
+000830*                    row count stopped meaning execution count -
+000840*                    a run of N messages read back as N runs.
+000850*                    AU-RECORD-TYPE now tags 2400's rows 'D'
+000860*                    (detail) and 2405's row 'R' (run outcome);
+000870*                    2405 fires once every execution again
+000880*                    regardless of how many detail rows 2400
+000890*                    wrote, so RUNLOG-REPORT can count and report
+000900*                    executions from the 'R' rows alone.
+000910******************************************************************
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE-PROGRAM.
+000920 IDENTIFICATION DIVISION.
+000930 PROGRAM-ID. SAMPLE-PROGRAM.
+000940 AUTHOR. R. S. WINTERS.
+000950 INSTALLATION. DATA CENTER SERVICES.
+000960 DATE-WRITTEN. 2025-10-07.
+000970 DATE-COMPILED.
 
-       ENVIRONMENT DIVISION.
+000980 ENVIRONMENT DIVISION.
+000990 CONFIGURATION SECTION.
+001000 SOURCE-COMPUTER. IBM-370.
+001010 OBJECT-COMPUTER. IBM-370.
 
-       DATA DIVISION.
-       FILE SECTION.
-      * File definitions go here, if any
+001020 INPUT-OUTPUT SECTION.
+001030 FILE-CONTROL.
+001040     SELECT MESSAGE-MASTER-FILE ASSIGN TO MSGMAST
+001050         ORGANIZATION IS SEQUENTIAL
+001060         FILE STATUS IS WS-MSGMAST-STATUS.
 
-       WORKING-STORAGE SECTION.
-           01 WS-MESSAGE     PIC X(30) VALUE 'Hello, COBOL world!'.
+001070     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDIT
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS WS-AUDIT-STATUS.
 
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY WS-MESSAGE.
-           STOP RUN.
-       END PROGRAM SAMPLE-PROGRAM.
+001100     SELECT REJECT-FILE ASSIGN TO REJECT
+001110         ORGANIZATION IS SEQUENTIAL
+001120         FILE STATUS IS WS-REJECT-STATUS.
+
+001130     SELECT PARM-CARD-FILE ASSIGN TO PARMCARD
+001140         ORGANIZATION IS SEQUENTIAL
+001150         FILE STATUS IS WS-PARMCARD-STATUS.
+
+001160     SELECT INTERFACE-FILE ASSIGN TO INTRFACE
+001170         ORGANIZATION IS SEQUENTIAL
+001180         FILE STATUS IS WS-INTRFACE-STATUS.
+
+001190     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+001200         ORGANIZATION IS SEQUENTIAL
+001210         FILE STATUS IS WS-CHKPT-STATUS.
+
+001220 DATA DIVISION.
+001230 FILE SECTION.
+001240 FD  MESSAGE-MASTER-FILE
+001250     RECORDING MODE IS F
+001260     LABEL RECORDS ARE STANDARD.
+001270     COPY MSGMAST.
+
+001280 FD  AUDIT-TRAIL-FILE
+001290     RECORDING MODE IS F
+001300     LABEL RECORDS ARE STANDARD.
+001310     COPY AUDITREC.
+
+001320 FD  REJECT-FILE
+001330     RECORDING MODE IS F
+001340     LABEL RECORDS ARE STANDARD.
+001350     COPY REJCTREC.
+
+001360 FD  PARM-CARD-FILE
+001370     RECORDING MODE IS F
+001380     LABEL RECORDS ARE STANDARD.
+001390     COPY PARMCARD.
+
+001400 FD  INTERFACE-FILE
+001410     RECORDING MODE IS F
+001420     LABEL RECORDS ARE STANDARD.
+001430     COPY INTFREC.
+
+001440 FD  CHECKPOINT-FILE
+001450     RECORDING MODE IS F
+001460     LABEL RECORDS ARE STANDARD.
+001470     COPY CHKPTREC.
+
+001480 WORKING-STORAGE SECTION.
+001490 01  WS-MESSAGE                      PIC X(30) VALUE SPACES.
+
+001500 01  WS-FILE-STATUSES.
+001510     05  WS-MSGMAST-STATUS           PIC X(02) VALUE '00'.
+001520         88  WS-MSGMAST-OK                VALUE '00'.
+001530         88  WS-MSGMAST-EOF                VALUE '10'.
+001540     05  WS-AUDIT-STATUS             PIC X(02) VALUE '00'.
+001550         88  WS-AUDIT-OK                   VALUE '00'.
+001560     05  WS-REJECT-STATUS            PIC X(02) VALUE '00'.
+001570         88  WS-REJECT-OK                  VALUE '00'.
+001580     05  WS-PARMCARD-STATUS          PIC X(02) VALUE '00'.
+001590         88  WS-PARMCARD-OK                VALUE '00'.
+001600     05  WS-INTRFACE-STATUS          PIC X(02) VALUE '00'.
+001610         88  WS-INTRFACE-OK                VALUE '00'.
+001620     05  WS-CHKPT-STATUS             PIC X(02) VALUE '00'.
+001630         88  WS-CHKPT-OK                   VALUE '00'.
+
+001640 01  WS-SWITCHES.
+001650     05  WS-MSGMAST-OPEN-SW          PIC X(01) VALUE 'N'.
+001660         88  WS-MSGMAST-OPEN               VALUE 'Y'.
+001670     05  WS-AUDIT-OPEN-SW            PIC X(01) VALUE 'N'.
+001680         88  WS-AUDIT-OPEN                  VALUE 'Y'.
+001690     05  WS-REJECT-OPEN-SW           PIC X(01) VALUE 'N'.
+001700         88  WS-REJECT-OPEN                 VALUE 'Y'.
+001710     05  WS-INTRFACE-OPEN-SW         PIC X(01) VALUE 'N'.
+001720         88  WS-INTRFACE-OPEN               VALUE 'Y'.
+001730     05  WS-MESSAGE-VALID-SW         PIC X(01) VALUE 'Y'.
+001740         88  WS-MESSAGE-VALID               VALUE 'Y'.
+001750         88  WS-MESSAGE-INVALID             VALUE 'N'.
+001760     05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+001770         88  WS-EOF                        VALUE 'Y'.
+001780     05  WS-CHKPT-OPEN-SW            PIC X(01) VALUE 'N'.
+001790         88  WS-CHKPT-OPEN                 VALUE 'Y'.
+001800     05  WS-CHKPT-READ-EOF-SW        PIC X(01) VALUE 'N'.
+001810         88  WS-CHKPT-READ-EOF             VALUE 'Y'.
+
+001820 01  WS-RUN-STAMP.
+001830     05  WS-RUN-DATE                 PIC 9(08).
+001840     05  WS-RUN-TIME                 PIC 9(08).
+
+001850 01  WS-REJECT-REASON                PIC X(04) VALUE SPACES.
+
+001860 01  WS-SELECTED-TYPE                PIC X(10) VALUE SPACES.
+
+001870 01  WS-RECORDS-READ-COUNT           PIC 9(07) COMP VALUE ZERO.
+
+001880 01  WS-LAST-CHECKPOINT-KEY          PIC 9(06) COMP VALUE ZERO.
+
+001890 01  WS-CHECKPOINT-INTERVAL          PIC 9(03) COMP VALUE 25.
+
+001900 01  WS-CHECKPOINT-WORK.
+001910     05  WS-CHECKPOINT-QUOTIENT      PIC 9(07) COMP VALUE ZERO.
+001920     05  WS-CHECKPOINT-REMAINDER     PIC 9(03) COMP VALUE ZERO.
+
+001930 PROCEDURE DIVISION.
+001940******************************************************************
+001950* 0000-MAINLINE - controls overall program flow.
+001960******************************************************************
+001970 0000-MAINLINE.
+001980     PERFORM 1000-INITIALIZE
+001990         THRU 1000-EXIT.
+002000     PERFORM 2000-PROCESS-MESSAGE
+002010         THRU 2000-EXIT
+002020         UNTIL WS-EOF.
+002030     PERFORM 9000-TERMINATE
+002040         THRU 9000-EXIT.
+002050     STOP RUN.
+
+002060******************************************************************
+002070* 1000-INITIALIZE - opens the message master, audit trail,
+002080*     reject and interface files, and primes the read-until-
+002090*     end-of-file loop that MAIN-PARA used to carry as a single
+002100*     literal DISPLAY.
+002110******************************************************************
+002120 1000-INITIALIZE.
+002130     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002140     ACCEPT WS-RUN-TIME FROM TIME.
+002150     OPEN INPUT MESSAGE-MASTER-FILE.
+002160     IF NOT WS-MSGMAST-OK
+002170         DISPLAY 'SAMPLE-PROGRAM: UNABLE TO OPEN MESSAGE-MASTER '
+002180             'FILE, STATUS = ' WS-MSGMAST-STATUS
+002190         MOVE 16 TO RETURN-CODE
+002200         SET WS-EOF TO TRUE
+002210         GO TO 1000-EXIT
+002220     END-IF.
+002230     SET WS-MSGMAST-OPEN TO TRUE.
+002240     OPEN EXTEND AUDIT-TRAIL-FILE.
+002250     IF NOT WS-AUDIT-OK
+002260         DISPLAY 'SAMPLE-PROGRAM: UNABLE TO OPEN AUDIT-TRAIL '
+002270             'FILE, STATUS = ' WS-AUDIT-STATUS
+002280         MOVE 16 TO RETURN-CODE
+002290         SET WS-EOF TO TRUE
+002300         GO TO 1000-EXIT
+002310     END-IF.
+002320     SET WS-AUDIT-OPEN TO TRUE.
+002330     OPEN EXTEND REJECT-FILE.
+002340     IF NOT WS-REJECT-OK
+002350         DISPLAY 'SAMPLE-PROGRAM: UNABLE TO OPEN REJECT '
+002360             'FILE, STATUS = ' WS-REJECT-STATUS
+002370         MOVE 16 TO RETURN-CODE
+002380         SET WS-EOF TO TRUE
+002390         GO TO 1000-EXIT
+002400     END-IF.
+002410     SET WS-REJECT-OPEN TO TRUE.
+002420     OPEN EXTEND INTERFACE-FILE.
+002430     IF NOT WS-INTRFACE-OK
+002440         DISPLAY 'SAMPLE-PROGRAM: UNABLE TO OPEN INTERFACE '
+002450             'FILE, STATUS = ' WS-INTRFACE-STATUS
+002460         MOVE 16 TO RETURN-CODE
+002470         SET WS-EOF TO TRUE
+002480         GO TO 1000-EXIT
+002490     END-IF.
+002500     SET WS-INTRFACE-OPEN TO TRUE.
+002510     PERFORM 1200-LOAD-CHECKPOINT
+002520         THRU 1200-EXIT.
+002530     OPEN EXTEND CHECKPOINT-FILE.
+002540     IF NOT WS-CHKPT-OK
+002550         DISPLAY 'SAMPLE-PROGRAM: UNABLE TO OPEN CHECKPOINT '
+002560             'FILE, STATUS = ' WS-CHKPT-STATUS
+002570         MOVE 16 TO RETURN-CODE
+002580         SET WS-EOF TO TRUE
+002590         GO TO 1000-EXIT
+002600     END-IF.
+002610     SET WS-CHKPT-OPEN TO TRUE.
+002620     PERFORM 1100-ACCEPT-PARM
+002630         THRU 1100-EXIT.
+002640     PERFORM 2900-READ-MESSAGE-MASTER
+002650         THRU 2900-EXIT.
+002660     IF WS-EOF
+002670         DISPLAY 'SAMPLE-PROGRAM: MESSAGE-MASTER FILE IS EMPTY'
+002680         MOVE 20 TO RETURN-CODE
+002690     END-IF.
+002700 1000-EXIT.
+002710     EXIT.
+
+002720******************************************************************
+002730* 1100-ACCEPT-PARM - reads the optional parameter card that
+002740*     selects which message type to process.  A missing card or
+002750*     a blank message type means no filtering - every type in
+002760*     the file is processed.
+002770******************************************************************
+002780 1100-ACCEPT-PARM.
+002790     OPEN INPUT PARM-CARD-FILE.
+002800     IF WS-PARMCARD-OK
+002810         READ PARM-CARD-FILE
+002820             AT END
+002830                 CONTINUE
+002840             NOT AT END
+002850                 MOVE PC-MESSAGE-TYPE TO WS-SELECTED-TYPE
+002860         END-READ
+002870         CLOSE PARM-CARD-FILE
+002880     END-IF.
+002890 1100-EXIT.
+002900     EXIT.
+
+002910******************************************************************
+002920* 1200-LOAD-CHECKPOINT - reads any checkpoint records left by a
+002930*     prior, interrupted run of this program against the same
+002940*     message master, and remembers the highest key already
+002950*     processed so the read-until-end-of-file loop can skip back
+002960*     over records handled before the restart.  A missing
+002970*     checkpoint file just means this is the first run - nothing
+002980*     to skip.
+002990******************************************************************
+003000 1200-LOAD-CHECKPOINT.
+003010     MOVE ZERO TO WS-LAST-CHECKPOINT-KEY.
+003020     OPEN INPUT CHECKPOINT-FILE.
+003030     IF WS-CHKPT-OK
+003040         PERFORM 1250-READ-CHECKPOINT-RECORD
+003050             THRU 1250-EXIT
+003060             UNTIL WS-CHKPT-READ-EOF
+003070         CLOSE CHECKPOINT-FILE
+003080     END-IF.
+003090 1200-EXIT.
+003100     EXIT.
+
+003110******************************************************************
+003120* 1250-READ-CHECKPOINT-RECORD - reads one checkpoint record and
+003130*     keeps the highest key processed seen so far, for records
+003140*     that belong to today's run.  CK-RUN-ID is the date the
+003150*     checkpoint was written under, so a record left over from
+003160*     an unrelated earlier run against a different day's message
+003170*     master is ignored instead of being treated as this run's
+003180*     own in-progress restart.
+003190******************************************************************
+003200 1250-READ-CHECKPOINT-RECORD.
+003210     READ CHECKPOINT-FILE
+003220         AT END
+003230             SET WS-CHKPT-READ-EOF TO TRUE
+003240         NOT AT END
+003250             IF CK-RUN-ID = WS-RUN-DATE
+003260                 AND CK-LAST-KEY-PROCESSED
+003270                     > WS-LAST-CHECKPOINT-KEY
+003280                 MOVE CK-LAST-KEY-PROCESSED
+003290                     TO WS-LAST-CHECKPOINT-KEY
+003300             END-IF
+003310     END-READ.
+003320 1250-EXIT.
+003330     EXIT.
+
+003340******************************************************************
+003350* 2000-PROCESS-MESSAGE - validates the current message record if
+003360*     it passes the type filter, either displaying or rejecting
+003370*     it, then reads the next record.
+003380******************************************************************
+003390 2000-PROCESS-MESSAGE.
+003400     IF WS-SELECTED-TYPE = SPACES
+003410        OR MM-MESSAGE-TYPE = WS-SELECTED-TYPE
+003420         PERFORM 2200-VALIDATE-MESSAGE
+003430             THRU 2200-EXIT
+003440         IF WS-MESSAGE-VALID
+003450             PERFORM 2300-DISPLAY-MESSAGE
+003460                 THRU 2300-EXIT
+003470             PERFORM 2350-WRITE-INTERFACE-RECORD
+003480                 THRU 2350-EXIT
+003490         ELSE
+003500             PERFORM 2600-WRITE-REJECT-RECORD
+003510                 THRU 2600-EXIT
+003520         END-IF
+003530         PERFORM 2400-WRITE-AUDIT-RECORD
+003540             THRU 2400-EXIT
+003550         PERFORM 2700-WRITE-CHECKPOINT-RECORD
+003560             THRU 2700-EXIT
+003570     END-IF.
+003580     PERFORM 2900-READ-MESSAGE-MASTER
+003590         THRU 2900-EXIT.
+003600 2000-EXIT.
+003610     EXIT.
+
+003620******************************************************************
+003630* 2200-VALIDATE-MESSAGE - rejects a blank message, or one whose
+003640*     recorded length overflows the message text field.
+003650******************************************************************
+003660 2200-VALIDATE-MESSAGE.
+003670     MOVE SPACES TO WS-MESSAGE.
+003680     SET WS-MESSAGE-VALID TO TRUE.
+003690     MOVE SPACES TO WS-REJECT-REASON.
+003700     IF MM-MESSAGE-TEXT = SPACES
+003710         SET WS-MESSAGE-INVALID TO TRUE
+003720         MOVE 'BLNK' TO WS-REJECT-REASON
+003730     ELSE
+003740         IF MM-MESSAGE-LENGTH > 30
+003750             SET WS-MESSAGE-INVALID TO TRUE
+003760             MOVE 'LOVF' TO WS-REJECT-REASON
+003770         END-IF
+003780     END-IF.
+003790 2200-EXIT.
+003800     EXIT.
+
+003810******************************************************************
+003820* 2300-DISPLAY-MESSAGE - shows the current banner text.
+003830******************************************************************
+003840 2300-DISPLAY-MESSAGE.
+003850     MOVE MM-MESSAGE-TEXT TO WS-MESSAGE.
+003860     DISPLAY WS-MESSAGE.
+003870 2300-EXIT.
+003880     EXIT.
+
+003890******************************************************************
+003900* 2350-WRITE-INTERFACE-RECORD - publishes the displayed message,
+003910*     with a run timestamp, to the downstream interface file.
+003920******************************************************************
+003930 2350-WRITE-INTERFACE-RECORD.
+003940     IF WS-INTRFACE-OPEN
+003950         MOVE WS-MESSAGE  TO IF-MESSAGE-TEXT
+003960         MOVE WS-RUN-DATE TO IF-RUN-DATE
+003970         MOVE WS-RUN-TIME TO IF-RUN-TIME
+003980         WRITE IF-INTERFACE-RECORD
+003990     END-IF.
+004000 2350-EXIT.
+004010     EXIT.
+
+004020******************************************************************
+004030* 2400-WRITE-AUDIT-RECORD - appends one detail row to the audit
+004040*     trail recording what, if anything, this message displayed.
+004050*     One of these is written per message processed, not per
+004060*     execution - see 2405-WRITE-RUN-AUDIT-RECORD for the row
+004070*     RUNLOG-REPORT counts executions from.
+004080******************************************************************
+004090 2400-WRITE-AUDIT-RECORD.
+004100     IF WS-AUDIT-OPEN
+004110         MOVE WS-RUN-DATE      TO AU-JOB-DATE
+004120         MOVE WS-RUN-TIME      TO AU-JOB-TIME
+004130         MOVE RETURN-CODE      TO AU-RETURN-CODE
+004140         MOVE WS-MESSAGE       TO AU-MESSAGE-TEXT
+004150         SET AU-DETAIL-RECORD  TO TRUE
+004160         WRITE AU-AUDIT-RECORD
+004170     END-IF.
+004180 2400-EXIT.
+004190     EXIT.
+
+004200******************************************************************
+004210* 2405-WRITE-RUN-AUDIT-RECORD - appends one run-outcome row to
+004220*     the audit trail for this execution, tagged AU-RUN-RECORD
+004230*     so RUNLOG-REPORT can count and report executions from it
+004240*     alone, independent of however many per-message detail rows
+004250*     2400-WRITE-AUDIT-RECORD wrote for this run.  Called once
+004260*     from 9000-TERMINATE.
+004270******************************************************************
+004280 2405-WRITE-RUN-AUDIT-RECORD.
+004290     MOVE WS-RUN-DATE      TO AU-JOB-DATE.
+004300     MOVE WS-RUN-TIME      TO AU-JOB-TIME.
+004310     MOVE RETURN-CODE      TO AU-RETURN-CODE.
+004320     MOVE SPACES           TO AU-MESSAGE-TEXT.
+004330     SET AU-RUN-RECORD     TO TRUE.
+004340     WRITE AU-AUDIT-RECORD.
+004350 2405-EXIT.
+004360     EXIT.
+
+004370******************************************************************
+004380* 2600-WRITE-REJECT-RECORD - logs a message record that failed
+004390*     validation instead of letting it go out to DISPLAY.
+004400******************************************************************
+004410 2600-WRITE-REJECT-RECORD.
+004420     IF WS-REJECT-OPEN
+004430         MOVE MM-MESSAGE-TEXT  TO RJ-MESSAGE-TEXT
+004440         MOVE WS-REJECT-REASON TO RJ-REASON-CODE
+004450         MOVE WS-RUN-DATE      TO RJ-JOB-DATE
+004460         MOVE WS-RUN-TIME      TO RJ-JOB-TIME
+004470         WRITE RJ-REJECT-RECORD
+004480     END-IF.
+004490 2600-EXIT.
+004500     EXIT.
+
+004510******************************************************************
+004520* 2700-WRITE-CHECKPOINT-RECORD - every WS-CHECKPOINT-INTERVAL
+004530*     records processed, records the key of the record just
+004540*     handled so a restart can skip back to this point instead
+004550*     of reprocessing the file from the top.
+004560******************************************************************
+004570 2700-WRITE-CHECKPOINT-RECORD.
+004580     DIVIDE WS-RECORDS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+004590         GIVING WS-CHECKPOINT-QUOTIENT
+004600         REMAINDER WS-CHECKPOINT-REMAINDER.
+004610     IF WS-CHECKPOINT-REMAINDER = ZERO
+004620         AND WS-CHKPT-OPEN
+004630         MOVE WS-RUN-DATE         TO CK-RUN-ID
+004640         MOVE MM-RECORD-KEY       TO CK-LAST-KEY-PROCESSED
+004650         MOVE WS-RUN-DATE         TO CK-CHECKPOINT-DATE
+004660         MOVE WS-RUN-TIME         TO CK-CHECKPOINT-TIME
+004670         WRITE CK-CHECKPOINT-RECORD
+004680     END-IF.
+004690 2700-EXIT.
+004700     EXIT.
+
+004710******************************************************************
+004720* 2750-RESET-CHECKPOINT-FILE - clears CHECKPOINT-FILE after a
+004730*     clean completion, so a later run - restarted or not -
+004740*     never mistakes this run's checkpoints for its own
+004750*     in-progress restart.
+004760******************************************************************
+004770 2750-RESET-CHECKPOINT-FILE.
+004780     OPEN OUTPUT CHECKPOINT-FILE.
+004790     CLOSE CHECKPOINT-FILE.
+004800 2750-EXIT.
+004810     EXIT.
+
+004820******************************************************************
+004830* 2900-READ-MESSAGE-MASTER - reads the next message master
+004840*     record not yet covered by a prior checkpoint, counting each
+004850*     record seen, or signals end of file.  On a normal run, with
+004860*     no checkpoint in effect, this reads exactly one record.  On
+004870*     a restart, it silently re-reads and discards the records
+004880*     already processed before the interruption.
+004890******************************************************************
+004900 2900-READ-MESSAGE-MASTER.
+004910     PERFORM 2950-READ-NEXT-RECORD
+004920         THRU 2950-EXIT
+004930         WITH TEST AFTER
+004940         UNTIL WS-EOF
+004950         OR MM-RECORD-KEY > WS-LAST-CHECKPOINT-KEY.
+004960 2900-EXIT.
+004970     EXIT.
+
+004980******************************************************************
+004990* 2950-READ-NEXT-RECORD - reads one message master record.
+005000******************************************************************
+005010 2950-READ-NEXT-RECORD.
+005020     READ MESSAGE-MASTER-FILE
+005030         AT END
+005040             SET WS-EOF TO TRUE
+005050         NOT AT END
+005060             ADD 1 TO WS-RECORDS-READ-COUNT
+005070     END-READ.
+005080 2950-EXIT.
+005090     EXIT.
+
+005100******************************************************************
+005110* 9000-TERMINATE - closes open files before STOP RUN.
+005120******************************************************************
+005130 9000-TERMINATE.
+005140     IF WS-MSGMAST-OPEN
+005150         CLOSE MESSAGE-MASTER-FILE
+005160     END-IF.
+005170     IF WS-AUDIT-OPEN
+005180         PERFORM 2405-WRITE-RUN-AUDIT-RECORD
+005190             THRU 2405-EXIT
+005200         CLOSE AUDIT-TRAIL-FILE
+005210     END-IF.
+005220     IF WS-REJECT-OPEN
+005230         CLOSE REJECT-FILE
+005240     END-IF.
+005250     IF WS-INTRFACE-OPEN
+005260         CLOSE INTERFACE-FILE
+005270     END-IF.
+005280     IF WS-CHKPT-OPEN
+005290         CLOSE CHECKPOINT-FILE
+005300         IF RETURN-CODE = ZERO
+005310             PERFORM 2750-RESET-CHECKPOINT-FILE
+005320                 THRU 2750-EXIT
+005330         END-IF
+005340     END-IF.
+005350 9000-EXIT.
+005360     EXIT.
+
+005370 END PROGRAM SAMPLE-PROGRAM.
