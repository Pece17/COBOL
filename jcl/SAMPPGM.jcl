@@ -0,0 +1,66 @@
+//SAMPPGM  JOB  (ACCTNO),'SAMPLE PGM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      SAMPPGM
+//* PURPOSE:  Drive SAMPLE-PROGRAM as a single, restartable batch
+//*           step.  Step STEP010 is the restart point - if this
+//*           job abends or sets a non-zero condition code here,
+//*           the scheduler can resubmit with RESTART=STEP010
+//*           instead of rerunning the whole job stream.
+//*
+//* MODIFICATION HISTORY
+//*   2025-10-29  RSW  Original JCL.  RC 0 = normal completion,
+//*                     RC 16 = MESSAGE-MASTER or AUDIT-TRAIL file
+//*                     could not be opened, RC 20 = MESSAGE-MASTER
+//*                     file was empty.
+//*   2025-11-10  RSW  Added REJECT DD for the message validation
+//*                     reject file.
+//*   2025-11-24  RSW  Added PARMCARD DD so a message type can be
+//*                     selected at run time.  Defaults to ALL
+//*                     message types when the member is empty.
+//*   2025-12-01  RSW  Added INTRFACE DD for the downstream
+//*                     interface file.
+//*   2025-12-15  RSW  Added CHKPT DD.  The program now checkpoints
+//*                     its position in MESSAGE-MASTER periodically;
+//*                     on a restart at STEP010 it reads this file
+//*                     back to skip the records already processed.
+//*   2026-08-09  RSW  REJECT was allocated with LRECL=60 but
+//*                     RJ-REJECT-RECORD is 56 bytes - corrected to
+//*                     LRECL=56 to match the copybook.
+//*   2026-08-09  RSW  RC 16 legend above still only named MSGMAST
+//*                     and AUDIT, but 1000-INITIALIZE also sets
+//*                     RC 16 when REJECT, INTRFACE or CHKPT can't
+//*                     be opened - corrected the legend below to
+//*                     name all five DDs.
+//*
+//*   RC 0  = normal completion.  RC 16 = MSGMAST, AUDIT, REJECT,
+//*   INTRFACE or CHKPT could not be opened - check SYSOUT for which
+//*   DD and status code.  RC 20 = MESSAGE-MASTER file was empty.
+//*****************************************************************
+//STEP010  EXEC PGM=SAMPLE-PROGRAM,REGION=0M
+//STEPLIB  DD   DSN=PROD.SAMPPGM.LOADLIB,DISP=SHR
+//MSGMAST  DD   DSN=PROD.SAMPPGM.MSGMAST,DISP=SHR
+//AUDIT    DD   DSN=PROD.SAMPPGM.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//REJECT   DD   DSN=PROD.SAMPPGM.REJECT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//*        Blank card below selects ALL message types; code a
+//*        specific type (WELCOME, ALERT, CLOSE) in columns 1-10
+//*        to filter to just that type.
+//PARMCARD DD   *
+
+/*
+//INTRFACE DD   DSN=PROD.SAMPPGM.INTRFACE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.SAMPPGM.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
