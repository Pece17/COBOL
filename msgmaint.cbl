@@ -0,0 +1,306 @@
+000100******************************************************************
+000110* PROGRAM:    MSGMAINT
+000120* AUTHOR:     R. S. WINTERS
+000130* INSTALLATION: DATA CENTER SERVICES
+000140* DATE-WRITTEN: 2025-11-17
+000150* PURPOSE:    Interactive front end that lets an authorized
+000160*             operator key in a new banner message and save it
+000170*             directly to the MESSAGE-MASTER record, without
+000180*             going through development for a pure content
+000190*             change.  Every change is logged to MAINT-LOG.
+000200*
+000210* MODIFICATION HISTORY
+000220*   2025-11-17  RSW  Original program.
+000230*   2026-08-09  RSW  2400-APPLY-UPDATE saved the new message text
+000240*                    without recomputing MM-MESSAGE-LENGTH, so the
+000250*                    length SAMPLE-PROGRAM validates against went
+000260*                    stale on every content change - added a
+000270*                    length scan of the new text before REWRITE.
+000280*   2026-08-09  RSW  1000-INITIALIZE read whichever record
+000290*                    happened to be physically first in
+000300*                    MESSAGE-MASTER, with no way to reach any
+000310*                    other message type now that the master can
+000320*                    hold WELCOME/ALERT/CLOSE - added a prompt
+000330*                    for the type to maintain and a search loop
+000340*                    that reads forward to the matching record.
+000350******************************************************************
+
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. MSGMAINT.
+000380 AUTHOR. R. S. WINTERS.
+000390 INSTALLATION. DATA CENTER SERVICES.
+000400 DATE-WRITTEN. 2025-11-17.
+000410 DATE-COMPILED.
+
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER. IBM-370.
+000450 OBJECT-COMPUTER. IBM-370.
+
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT MESSAGE-MASTER-FILE ASSIGN TO MSGMAST
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-MSGMAST-STATUS.
+
+000510     SELECT MAINT-LOG-FILE ASSIGN TO MAINTLOG
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-MAINTLOG-STATUS.
+
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  MESSAGE-MASTER-FILE
+000570     RECORDING MODE IS F
+000580     LABEL RECORDS ARE STANDARD.
+000590     COPY MSGMAST.
+
+000600 FD  MAINT-LOG-FILE
+000610     RECORDING MODE IS F
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY MAINTLOG.
+
+000640 WORKING-STORAGE SECTION.
+000650 01  WS-FILE-STATUSES.
+000660     05  WS-MSGMAST-STATUS           PIC X(02) VALUE '00'.
+000670         88  WS-MSGMAST-OK                VALUE '00'.
+000680     05  WS-MAINTLOG-STATUS          PIC X(02) VALUE '00'.
+000690         88  WS-MAINTLOG-OK               VALUE '00'.
+
+000700 01  WS-SWITCHES.
+000710     05  WS-MSGMAST-OPEN-SW          PIC X(01) VALUE 'N'.
+000720         88  WS-MSGMAST-OPEN               VALUE 'Y'.
+000730     05  WS-MAINTLOG-OPEN-SW         PIC X(01) VALUE 'N'.
+000740         88  WS-MAINTLOG-OPEN              VALUE 'Y'.
+000750     05  WS-CONFIRM-SW               PIC X(01) VALUE 'N'.
+000760         88  WS-CONFIRMED                  VALUE 'Y'.
+000770     05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000780         88  WS-EOF                        VALUE 'Y'.
+000790     05  WS-FOUND-SW                 PIC X(01) VALUE 'N'.
+000800         88  WS-RECORD-FOUND               VALUE 'Y'.
+
+000810 01  WS-RUN-STAMP.
+000820     05  WS-RUN-DATE                 PIC 9(08).
+000830     05  WS-RUN-TIME                 PIC 9(08).
+
+000840 01  WS-OPERATOR-ID                  PIC X(08) VALUE SPACES.
+000850 01  WS-SELECTED-TYPE                PIC X(10) VALUE SPACES.
+000860 01  WS-NEW-MESSAGE-TEXT             PIC X(30) VALUE SPACES.
+000870 01  WS-OLD-MESSAGE-TEXT             PIC X(30) VALUE SPACES.
+000880 01  WS-NEW-MESSAGE-LENGTH           PIC 9(02) VALUE ZERO.
+000890 01  WS-LENGTH-SUBSCRIPT             PIC 9(02) COMP VALUE ZERO.
+000900 01  WS-CONFIRM-REPLY                PIC X(01) VALUE 'N'.
+
+000910 PROCEDURE DIVISION.
+000920******************************************************************
+000930* 0000-MAINLINE - controls overall program flow.
+000940******************************************************************
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE
+000970         THRU 1000-EXIT.
+000980     IF RETURN-CODE = 0
+000990         PERFORM 2000-MAINTAIN-MESSAGE
+001000             THRU 2000-EXIT
+001010     END-IF.
+001020     PERFORM 9000-TERMINATE
+001030         THRU 9000-EXIT.
+001040     STOP RUN.
+
+001050******************************************************************
+001060* 1000-INITIALIZE - opens the message master for update and the
+001070*     maintenance log, and reads the current record.
+001080******************************************************************
+001090 1000-INITIALIZE.
+001100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001110     ACCEPT WS-RUN-TIME FROM TIME.
+001120     OPEN I-O MESSAGE-MASTER-FILE.
+001130     IF NOT WS-MSGMAST-OK
+001140         DISPLAY 'MSGMAINT: UNABLE TO OPEN MESSAGE-MASTER FILE, '
+001150             'STATUS = ' WS-MSGMAST-STATUS
+001160         MOVE 16 TO RETURN-CODE
+001170         GO TO 1000-EXIT
+001180     END-IF.
+001190     SET WS-MSGMAST-OPEN TO TRUE.
+001200     OPEN EXTEND MAINT-LOG-FILE.
+001210     IF NOT WS-MAINTLOG-OK
+001220         DISPLAY 'MSGMAINT: UNABLE TO OPEN MAINT-LOG FILE, '
+001230             'STATUS = ' WS-MAINTLOG-STATUS
+001240         MOVE 16 TO RETURN-CODE
+001250         GO TO 1000-EXIT
+001260     END-IF.
+001270     SET WS-MAINTLOG-OPEN TO TRUE.
+001280     PERFORM 1150-PROMPT-FOR-TYPE
+001290         THRU 1150-EXIT.
+001300     PERFORM 1200-FIND-MESSAGE-RECORD
+001310         THRU 1200-EXIT.
+001320     IF NOT WS-RECORD-FOUND
+001330         DISPLAY 'MSGMAINT: NO MESSAGE-MASTER RECORD FOUND FOR '
+001340             'TYPE - ' WS-SELECTED-TYPE
+001350         MOVE 20 TO RETURN-CODE
+001360     END-IF.
+001370 1000-EXIT.
+001380     EXIT.
+
+001390******************************************************************
+001400* 1150-PROMPT-FOR-TYPE - obtains the message type the operator
+001410*     wants to maintain, now that the master can hold more than
+001420*     one (WELCOME, ALERT, CLOSE).
+001430******************************************************************
+001440 1150-PROMPT-FOR-TYPE.
+001450     DISPLAY 'MSGMAINT: ENTER MESSAGE TYPE TO MAINTAIN '
+001460         '(10 CHARACTERS)'.
+001470     ACCEPT WS-SELECTED-TYPE.
+001480 1150-EXIT.
+001490     EXIT.
+
+001500******************************************************************
+001510* 1200-FIND-MESSAGE-RECORD - reads MESSAGE-MASTER-FILE forward
+001520*     from the top until the record matching WS-SELECTED-TYPE is
+001530*     found or the file is exhausted.
+001540******************************************************************
+001550 1200-FIND-MESSAGE-RECORD.
+001560     PERFORM 1250-READ-NEXT-RECORD
+001570         THRU 1250-EXIT
+001580         UNTIL WS-RECORD-FOUND
+001590         OR WS-EOF.
+001600 1200-EXIT.
+001610     EXIT.
+
+001620******************************************************************
+001630* 1250-READ-NEXT-RECORD - reads one message master record and
+001640*     checks it against the type the operator selected.
+001650******************************************************************
+001660 1250-READ-NEXT-RECORD.
+001670     READ MESSAGE-MASTER-FILE
+001680         AT END
+001690             SET WS-EOF TO TRUE
+001700         NOT AT END
+001710             IF MM-MESSAGE-TYPE = WS-SELECTED-TYPE
+001720                 SET WS-RECORD-FOUND TO TRUE
+001730             END-IF
+001740     END-READ.
+001750 1250-EXIT.
+001760     EXIT.
+
+001770******************************************************************
+001780* 2000-MAINTAIN-MESSAGE - prompts the operator for a new banner
+001790*     message, saves it to the message master and logs the
+001800*     change.
+001810******************************************************************
+001820 2000-MAINTAIN-MESSAGE.
+001830     PERFORM 2100-PROMPT-FOR-OPERATOR
+001840         THRU 2100-EXIT.
+001850     PERFORM 2200-PROMPT-FOR-NEW-TEXT
+001860         THRU 2200-EXIT.
+001870     PERFORM 2300-CONFIRM-UPDATE
+001880         THRU 2300-EXIT.
+001890     IF WS-CONFIRMED
+001900         PERFORM 2400-APPLY-UPDATE
+001910             THRU 2400-EXIT
+001920     ELSE
+001930         DISPLAY 'MSGMAINT: UPDATE CANCELLED - MESSAGE UNCHANGED'
+001940     END-IF.
+001950 2000-EXIT.
+001960     EXIT.
+
+001970******************************************************************
+001980* 2100-PROMPT-FOR-OPERATOR - obtains the operator ID performing
+001990*     the change, for the maintenance log.
+002000******************************************************************
+002010 2100-PROMPT-FOR-OPERATOR.
+002020     DISPLAY 'MSGMAINT: ENTER YOUR OPERATOR ID (8 CHARACTERS)'.
+002030     ACCEPT WS-OPERATOR-ID.
+002040 2100-EXIT.
+002050     EXIT.
+
+002060******************************************************************
+002070* 2200-PROMPT-FOR-NEW-TEXT - obtains the replacement banner
+002080*     text and keeps a copy of the current text for the log.
+002090******************************************************************
+002100 2200-PROMPT-FOR-NEW-TEXT.
+002110     MOVE MM-MESSAGE-TEXT TO WS-OLD-MESSAGE-TEXT.
+002120     DISPLAY 'MSGMAINT: CURRENT MESSAGE - ' WS-OLD-MESSAGE-TEXT.
+002130     DISPLAY 'MSGMAINT: ENTER NEW MESSAGE (30 CHARACTERS)'.
+002140     ACCEPT WS-NEW-MESSAGE-TEXT.
+002150 2200-EXIT.
+002160     EXIT.
+
+002170******************************************************************
+002180* 2300-CONFIRM-UPDATE - gives the operator a chance to back out
+002190*     before the message master is changed.
+002200******************************************************************
+002210 2300-CONFIRM-UPDATE.
+002220     DISPLAY 'MSGMAINT: SAVE THIS MESSAGE (Y/N)?'.
+002230     ACCEPT WS-CONFIRM-REPLY.
+002240     IF WS-CONFIRM-REPLY = 'Y' OR WS-CONFIRM-REPLY = 'y'
+002250         SET WS-CONFIRMED TO TRUE
+002260     ELSE
+002270         MOVE 'N' TO WS-CONFIRM-SW
+002280     END-IF.
+002290 2300-EXIT.
+002300     EXIT.
+
+002310******************************************************************
+002320* 2400-APPLY-UPDATE - rewrites the message master record and
+002330*     appends the before/after image to the maintenance log.
+002340******************************************************************
+002350 2400-APPLY-UPDATE.
+002360     PERFORM 2450-COMPUTE-MESSAGE-LENGTH
+002370         THRU 2450-EXIT.
+002380     MOVE WS-NEW-MESSAGE-TEXT   TO MM-MESSAGE-TEXT.
+002390     MOVE WS-NEW-MESSAGE-LENGTH TO MM-MESSAGE-LENGTH.
+002400     MOVE WS-RUN-DATE           TO MM-EFFECTIVE-DATE.
+002410     REWRITE MM-MESSAGE-RECORD.
+002420     IF WS-MAINTLOG-OPEN
+002430         MOVE WS-RUN-DATE         TO ML-CHANGE-DATE
+002440         MOVE WS-RUN-TIME         TO ML-CHANGE-TIME
+002450         MOVE WS-OPERATOR-ID      TO ML-OPERATOR-ID
+002460         MOVE WS-OLD-MESSAGE-TEXT TO ML-OLD-MESSAGE-TEXT
+002470         MOVE WS-NEW-MESSAGE-TEXT TO ML-NEW-MESSAGE-TEXT
+002480         WRITE ML-MAINT-LOG-RECORD
+002490     END-IF.
+002500     DISPLAY 'MSGMAINT: MESSAGE MASTER UPDATED'.
+002510 2400-EXIT.
+002520     EXIT.
+
+002530******************************************************************
+002540* 2450-COMPUTE-MESSAGE-LENGTH - counts the characters in
+002550*     WS-NEW-MESSAGE-TEXT up to its last non-blank position, so
+002560*     MM-MESSAGE-LENGTH stays in step with the text being saved.
+002570******************************************************************
+002580 2450-COMPUTE-MESSAGE-LENGTH.
+002590     MOVE 30 TO WS-LENGTH-SUBSCRIPT.
+002600     PERFORM 2455-SCAN-FOR-LAST-CHAR
+002610         THRU 2455-EXIT
+002620         WITH TEST AFTER
+002630         UNTIL WS-LENGTH-SUBSCRIPT = ZERO
+002640         OR WS-NEW-MESSAGE-TEXT (WS-LENGTH-SUBSCRIPT:1)
+002650             NOT = SPACE.
+002660     MOVE WS-LENGTH-SUBSCRIPT TO WS-NEW-MESSAGE-LENGTH.
+002670 2450-EXIT.
+002680     EXIT.
+
+002690******************************************************************
+002700* 2455-SCAN-FOR-LAST-CHAR - steps one position toward the front
+002710*     of WS-NEW-MESSAGE-TEXT when the current position is blank.
+002720******************************************************************
+002730 2455-SCAN-FOR-LAST-CHAR.
+002740     IF WS-NEW-MESSAGE-TEXT (WS-LENGTH-SUBSCRIPT:1) = SPACE
+002750         SUBTRACT 1 FROM WS-LENGTH-SUBSCRIPT
+002760     END-IF.
+002770 2455-EXIT.
+002780     EXIT.
+
+002790******************************************************************
+002800* 9000-TERMINATE - closes open files before STOP RUN.
+002810******************************************************************
+002820 9000-TERMINATE.
+002830     IF WS-MSGMAST-OPEN
+002840         CLOSE MESSAGE-MASTER-FILE
+002850     END-IF.
+002860     IF WS-MAINTLOG-OPEN
+002870         CLOSE MAINT-LOG-FILE
+002880     END-IF.
+002890 9000-EXIT.
+002900     EXIT.
+
+002910 END PROGRAM MSGMAINT.
