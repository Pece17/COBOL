@@ -0,0 +1,196 @@
+000100******************************************************************
+000110* PROGRAM:    RUNLOG-REPORT
+000120* AUTHOR:     R. S. WINTERS
+000130* INSTALLATION: DATA CENTER SERVICES
+000140* DATE-WRITTEN: 2025-11-03
+000150* PURPOSE:    Reads the AUDIT-TRAIL file written by SAMPLE-
+000160*             PROGRAM and prints one line per execution that
+000170*             ran today, plus a total execution count, for the
+000180*             morning operations review.
+000190*
+000200* MODIFICATION HISTORY
+000210*   2025-11-03  RSW  Original program.
+000220*   2025-12-16  RSW  9000-TERMINATE was gating each CLOSE on the
+000230*                    file's own FILE STATUS being '00', which is
+000240*                    no longer true for AUDIT-TRAIL-FILE once the
+000250*                    read loop has hit end of file - added open
+000260*                    switches, as SAMPLE-PROGRAM and MSGMAINT
+000270*                    already do, so both files close normally.
+000280*   2025-12-16  RSW  0000-MAINLINE ran the audit-record read loop
+000290*                    even when 1000-INITIALIZE had failed to open
+000300*                    the files, since nothing set WS-EOF on that
+000310*                    path - guarded the loop and summary write
+000320*                    with IF RETURN-CODE = 0, as MSGMAINT already
+000330*                    guards its own processing paragraph.
+000340*   2026-08-09  RSW  SAMPLE-PROGRAM now writes one audit detail
+000350*                    row per message processed instead of one row
+000360*                    per execution, so counting every AUDIT row
+000370*                    as an execution made TOTAL EXECUTIONS track
+000380*                    messages, not runs.  2000-PROCESS-AUDIT-
+000390*                    RECORD now only prints and counts rows
+000400*                    tagged AU-RUN-RECORD - the one row SAMPLE-
+000410*                    PROGRAM's 2405-WRITE-RUN-AUDIT-RECORD writes
+000420*                    per execution - and skips AU-DETAIL-RECORD
+000430*                    rows entirely.
+000440******************************************************************
+
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID. RUNLOG-REPORT.
+000470 AUTHOR. R. S. WINTERS.
+000480 INSTALLATION. DATA CENTER SERVICES.
+000490 DATE-WRITTEN. 2025-11-03.
+000500 DATE-COMPILED.
+
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER. IBM-370.
+000540 OBJECT-COMPUTER. IBM-370.
+
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDIT
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-AUDIT-STATUS.
+
+000600     SELECT RUNLOG-REPORT-FILE ASSIGN TO RUNLOG
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-RUNLOG-STATUS.
+
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  AUDIT-TRAIL-FILE
+000660     RECORDING MODE IS F
+000670     LABEL RECORDS ARE STANDARD.
+000680     COPY AUDITREC.
+
+000690 FD  RUNLOG-REPORT-FILE
+000700     RECORDING MODE IS F
+000710     LABEL RECORDS ARE STANDARD.
+000720     COPY RUNLOGL.
+
+000730 WORKING-STORAGE SECTION.
+000740 01  WS-FILE-STATUSES.
+000750     05  WS-AUDIT-STATUS             PIC X(02) VALUE '00'.
+000760         88  WS-AUDIT-OK                   VALUE '00'.
+000770         88  WS-AUDIT-EOF                  VALUE '10'.
+000780     05  WS-RUNLOG-STATUS            PIC X(02) VALUE '00'.
+000790         88  WS-RUNLOG-OK                  VALUE '00'.
+
+000800 01  WS-SWITCHES.
+000810     05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000820         88  WS-EOF                        VALUE 'Y'.
+000830     05  WS-AUDIT-OPEN-SW            PIC X(01) VALUE 'N'.
+000840         88  WS-AUDIT-OPEN                 VALUE 'Y'.
+000850     05  WS-RUNLOG-OPEN-SW           PIC X(01) VALUE 'N'.
+000860         88  WS-RUNLOG-OPEN                VALUE 'Y'.
+
+000870 01  WS-TODAY                        PIC 9(08).
+000880 01  WS-RUN-COUNT                    PIC 9(05) COMP VALUE ZERO.
+000890 01  WS-COUNT-LINE.
+000900     05  FILLER                      PIC X(20)
+000910         VALUE 'TOTAL EXECUTIONS - '.
+000920     05  WS-COUNT-DISPLAY            PIC ZZZZ9.
+000930     05  FILLER                      PIC X(55) VALUE SPACES.
+
+000940 PROCEDURE DIVISION.
+000950******************************************************************
+000960* 0000-MAINLINE - controls overall program flow.
+000970******************************************************************
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE
+001000         THRU 1000-EXIT.
+001010     IF RETURN-CODE = 0
+001020         PERFORM 2000-PROCESS-AUDIT-RECORD
+001030             THRU 2000-EXIT
+001040             UNTIL WS-EOF
+001050         PERFORM 8000-WRITE-SUMMARY
+001060             THRU 8000-EXIT
+001070     END-IF.
+001080     PERFORM 9000-TERMINATE
+001090         THRU 9000-EXIT.
+001100     STOP RUN.
+
+001110******************************************************************
+001120* 1000-INITIALIZE - opens the audit trail and report files and
+001130*     primes the read loop.
+001140******************************************************************
+001150 1000-INITIALIZE.
+001160     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001170     OPEN INPUT AUDIT-TRAIL-FILE.
+001180     IF NOT WS-AUDIT-OK
+001190         DISPLAY 'RUNLOG-REPORT: UNABLE TO OPEN AUDIT-TRAIL '
+001200             'FILE, STATUS = ' WS-AUDIT-STATUS
+001210         MOVE 16 TO RETURN-CODE
+001220         GO TO 1000-EXIT
+001230     END-IF.
+001240     SET WS-AUDIT-OPEN TO TRUE.
+001250     OPEN OUTPUT RUNLOG-REPORT-FILE.
+001260     IF NOT WS-RUNLOG-OK
+001270         DISPLAY 'RUNLOG-REPORT: UNABLE TO OPEN RUNLOG-REPORT '
+001280             'FILE, STATUS = ' WS-RUNLOG-STATUS
+001290         MOVE 16 TO RETURN-CODE
+001300         GO TO 1000-EXIT
+001310     END-IF.
+001320     SET WS-RUNLOG-OPEN TO TRUE.
+001330     PERFORM 2100-READ-AUDIT-RECORD
+001340         THRU 2100-EXIT.
+001350 1000-EXIT.
+001360     EXIT.
+
+001370******************************************************************
+001380* 2000-PROCESS-AUDIT-RECORD - prints one report line for each
+001390*     run-outcome row dated today, then reads the next audit
+001400*     row.  AU-DETAIL-RECORD rows are SAMPLE-PROGRAM's per-
+001410*     message detail, not one-per-execution, so they are left
+001420*     out of the run-level report and count.
+001430******************************************************************
+001440 2000-PROCESS-AUDIT-RECORD.
+001450     IF AU-JOB-DATE = WS-TODAY
+001460         AND AU-RUN-RECORD
+001470         MOVE AU-JOB-TIME      TO RL-JOB-TIME
+001480         MOVE AU-MESSAGE-TEXT  TO RL-MESSAGE-TEXT
+001490         MOVE AU-RETURN-CODE   TO RL-RETURN-CODE
+001500         WRITE RL-REPORT-LINE
+001510         ADD 1 TO WS-RUN-COUNT
+001520     END-IF.
+001530     PERFORM 2100-READ-AUDIT-RECORD
+001540         THRU 2100-EXIT.
+001550 2000-EXIT.
+001560     EXIT.
+
+001570******************************************************************
+001580* 2100-READ-AUDIT-RECORD - reads the next audit trail record.
+001590******************************************************************
+001600 2100-READ-AUDIT-RECORD.
+001610     READ AUDIT-TRAIL-FILE
+001620         AT END
+001630             SET WS-EOF TO TRUE
+001640     END-READ.
+001650 2100-EXIT.
+001660     EXIT.
+
+001670******************************************************************
+001680* 8000-WRITE-SUMMARY - prints the total execution count for the
+001690*     day.
+001700******************************************************************
+001710 8000-WRITE-SUMMARY.
+001720     MOVE WS-RUN-COUNT TO WS-COUNT-DISPLAY.
+001730     MOVE WS-COUNT-LINE TO RL-REPORT-LINE.
+001740     WRITE RL-REPORT-LINE.
+001750 8000-EXIT.
+001760     EXIT.
+
+001770******************************************************************
+001780* 9000-TERMINATE - closes open files before STOP RUN.
+001790******************************************************************
+001800 9000-TERMINATE.
+001810     IF WS-AUDIT-OPEN
+001820         CLOSE AUDIT-TRAIL-FILE
+001830     END-IF.
+001840     IF WS-RUNLOG-OPEN
+001850         CLOSE RUNLOG-REPORT-FILE
+001860     END-IF.
+001870 9000-EXIT.
+001880     EXIT.
+
+001890 END PROGRAM RUNLOG-REPORT.
